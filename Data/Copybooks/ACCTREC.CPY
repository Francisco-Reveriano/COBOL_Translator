@@ -0,0 +1,23 @@
+      *****************************************************************
+      * ACCTREC - Shared account master record layout for ACCTDATA.
+      * Copied into every program that opens ACCT-FILE so the record
+      * description stays in one place as the file evolves.
+      *****************************************************************
+       01 ACCT-RECORD.
+           05 ACCT-NUMBER        PIC X(10).
+           05 ACCT-NAME          PIC X(30).
+           05 ACCT-TYPE          PIC X(02).
+               88 CHECKING       VALUE 'CH'.
+               88 SAVINGS        VALUE 'SV'.
+               88 MONEY-MARKET   VALUE 'MM'.
+               88 CERT-OF-DEPOSIT VALUE 'CD'.
+               88 IRA-ACCOUNT    VALUE 'IR'.
+           05 ACCT-BALANCE       PIC S9(9)V99 COMP-3.
+           05 ACCT-OPEN-DATE     PIC 9(8).
+           05 ACCT-STATUS        PIC X(01).
+               88 ACTIVE         VALUE 'A'.
+               88 CLOSED         VALUE 'C'.
+               88 FROZEN         VALUE 'F'.
+           05 ACCT-MATURITY-DATE PIC 9(8).
+           05 ACCT-WITHDRAWAL-SW PIC X(01).
+               88 EARLY-WITHDRAWAL-FLAG VALUE 'Y'.
