@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-MAINT.
+       AUTHOR. TRUIST-LEGACY.
+      *
+      * Account Maintenance Module
+      * Applies daily add/change/close/freeze requests against the
+      * account master and reports what was applied or rejected.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO 'ACCTDATA'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MAINT-TXN-FILE ASSIGN TO 'MAINTTXN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT MAINT-RPT-FILE ASSIGN TO 'MAINTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCT-FILE.
+           COPY ACCTREC.
+
+       FD MAINT-TXN-FILE.
+       01 MAINT-TXN-RECORD.
+           05 MAINT-TXN-CODE         PIC X(01).
+               88 TXN-ADD            VALUE 'A'.
+               88 TXN-CHANGE-NAME    VALUE 'M'.
+               88 TXN-CLOSE          VALUE 'C'.
+               88 TXN-FREEZE         VALUE 'F'.
+               88 TXN-FLAG-WITHDRAWAL VALUE 'W'.
+           05 MAINT-ACCT-NUMBER      PIC X(10).
+           05 MAINT-ACCT-NAME        PIC X(30).
+           05 MAINT-ACCT-TYPE        PIC X(02).
+           05 MAINT-ACCT-BALANCE     PIC S9(9)V99.
+           05 MAINT-ACCT-OPEN-DATE   PIC 9(8).
+           05 MAINT-ACCT-MATURITY-DATE PIC 9(8).
+
+       FD MAINT-RPT-FILE.
+       01 MAINT-RPT-RECORD           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS         PIC XX.
+       01 WS-TXN-STATUS          PIC XX.
+       01 WS-EOF-FLAG            PIC X VALUE 'N'.
+           88 END-OF-FILE        VALUE 'Y'.
+       01 WS-TXN-COUNT           PIC 9(7) VALUE ZEROS.
+       01 WS-APPLIED-COUNT       PIC 9(7) VALUE ZEROS.
+       01 WS-REJECTED-COUNT      PIC 9(7) VALUE ZEROS.
+       01 WS-REJECT-REASON       PIC X(30) VALUE SPACES.
+
+       01 WS-MAINT-RPT-LINE.
+           05 RPT-TXN-CODE        PIC X(01).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 RPT-TXN-ACCT-NUM    PIC X(10).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 RPT-TXN-ACCT-NAME   PIC X(30).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 RPT-TXN-RESULT      PIC X(08).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 RPT-TXN-REASON      PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL END-OF-FILE
+           PERFORM 3000-CALCULATE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCT-FILE
+           OPEN INPUT MAINT-TXN-FILE
+           OPEN OUTPUT MAINT-RPT-FILE
+           IF WS-FILE-STATUS NOT = '00' OR WS-TXN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FILES: ' WS-FILE-STATUS
+                   ' ' WS-TXN-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-TRANSACTION.
+
+       1100-READ-TRANSACTION.
+           READ MAINT-TXN-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TXN-COUNT
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TXN-ADD
+                   PERFORM 2100-APPLY-ADD
+               WHEN TXN-CHANGE-NAME
+                   PERFORM 2200-APPLY-CHANGE-NAME
+               WHEN TXN-CLOSE
+                   PERFORM 2300-APPLY-CLOSE
+               WHEN TXN-FREEZE
+                   PERFORM 2400-APPLY-FREEZE
+               WHEN TXN-FLAG-WITHDRAWAL
+                   PERFORM 2500-APPLY-WITHDRAWAL-FLAG
+               WHEN OTHER
+                   MOVE 'UNKNOWN TRANSACTION CODE' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+           END-EVALUATE
+           PERFORM 1100-READ-TRANSACTION.
+
+       2100-APPLY-ADD.
+           MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           MOVE MAINT-ACCT-NAME TO ACCT-NAME
+           MOVE MAINT-ACCT-TYPE TO ACCT-TYPE
+           MOVE MAINT-ACCT-BALANCE TO ACCT-BALANCE
+           MOVE MAINT-ACCT-OPEN-DATE TO ACCT-OPEN-DATE
+           MOVE MAINT-ACCT-MATURITY-DATE TO ACCT-MATURITY-DATE
+           SET ACTIVE TO TRUE
+           MOVE 'N' TO ACCT-WITHDRAWAL-SW
+           WRITE ACCT-RECORD
+               INVALID KEY
+                   MOVE 'ACCOUNT ALREADY EXISTS' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   PERFORM 2950-WRITE-APPLIED-LINE
+           END-WRITE.
+
+       2200-APPLY-CHANGE-NAME.
+           MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   MOVE MAINT-ACCT-NAME TO ACCT-NAME
+                   REWRITE ACCT-RECORD
+                   PERFORM 2950-WRITE-APPLIED-LINE
+           END-READ.
+
+       2300-APPLY-CLOSE.
+           MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   SET CLOSED TO TRUE
+                   REWRITE ACCT-RECORD
+                   PERFORM 2950-WRITE-APPLIED-LINE
+           END-READ.
+
+       2400-APPLY-FREEZE.
+           MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   SET FROZEN TO TRUE
+                   REWRITE ACCT-RECORD
+                   PERFORM 2950-WRITE-APPLIED-LINE
+           END-READ.
+
+       2500-APPLY-WITHDRAWAL-FLAG.
+           MOVE MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   SET EARLY-WITHDRAWAL-FLAG TO TRUE
+                   REWRITE ACCT-RECORD
+                   PERFORM 2950-WRITE-APPLIED-LINE
+           END-READ.
+
+       2900-WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE MAINT-TXN-CODE     TO RPT-TXN-CODE
+           MOVE MAINT-ACCT-NUMBER  TO RPT-TXN-ACCT-NUM
+           MOVE MAINT-ACCT-NAME    TO RPT-TXN-ACCT-NAME
+           MOVE 'REJECTED'         TO RPT-TXN-RESULT
+           MOVE WS-REJECT-REASON   TO RPT-TXN-REASON
+           WRITE MAINT-RPT-RECORD FROM WS-MAINT-RPT-LINE.
+
+       2950-WRITE-APPLIED-LINE.
+           ADD 1 TO WS-APPLIED-COUNT
+           MOVE MAINT-TXN-CODE     TO RPT-TXN-CODE
+           MOVE MAINT-ACCT-NUMBER  TO RPT-TXN-ACCT-NUM
+           MOVE MAINT-ACCT-NAME    TO RPT-TXN-ACCT-NAME
+           MOVE 'APPLIED'          TO RPT-TXN-RESULT
+           MOVE SPACES             TO RPT-TXN-REASON
+           WRITE MAINT-RPT-RECORD FROM WS-MAINT-RPT-LINE.
+
+       3000-CALCULATE-SUMMARY.
+           DISPLAY 'TRANSACTIONS READ: ' WS-TXN-COUNT
+           DISPLAY 'APPLIED:           ' WS-APPLIED-COUNT
+           DISPLAY 'REJECTED:          ' WS-REJECTED-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ACCT-FILE
+           CLOSE MAINT-TXN-FILE
+           CLOSE MAINT-RPT-FILE.
