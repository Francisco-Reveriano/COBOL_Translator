@@ -9,46 +9,166 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCT-FILE ASSIGN TO 'ACCTDATA'
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO 'RPTDATA'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCPDATA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPDATA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO 'GLFEED'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJDATA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO 'RATEFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+           SELECT CYCLE-PARM-FILE ASSIGN TO 'CYCLPARM'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CYCLE-PARM-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDTDATA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO 'CSVDATA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD ACCT-FILE.
-       01 ACCT-RECORD.
-           05 ACCT-NUMBER        PIC X(10).
-           05 ACCT-NAME          PIC X(30).
-           05 ACCT-TYPE          PIC X(02).
-               88 CHECKING       VALUE 'CH'.
-               88 SAVINGS        VALUE 'SV'.
-               88 MONEY-MARKET   VALUE 'MM'.
-           05 ACCT-BALANCE       PIC S9(9)V99 COMP-3.
-           05 ACCT-OPEN-DATE     PIC 9(8).
-           05 ACCT-STATUS        PIC X(01).
-               88 ACTIVE         VALUE 'A'.
-               88 CLOSED         VALUE 'C'.
-               88 FROZEN         VALUE 'F'.
+           COPY ACCTREC.
 
        FD REPORT-FILE.
        01 REPORT-RECORD          PIC X(132).
 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD       PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-ACCT-NUMBER  PIC X(10).
+           05 CHKPT-RECORD-COUNT PIC 9(7).
+           05 CHKPT-TOTAL-BALANCE PIC S9(13)V99.
+           05 CHKPT-ACTIVE-COUNT PIC 9(7).
+           05 CHKPT-TYPE-TOTAL OCCURS 5 TIMES.
+               10 CHKPT-TYPE-CODE    PIC X(02).
+               10 CHKPT-TYPE-BALANCE PIC S9(13)V99.
+               10 CHKPT-TYPE-COUNT   PIC 9(7).
+
+       FD GL-FEED-FILE.
+       01 GL-POSTING-RECORD.
+           05 GL-ACCT-NUMBER     PIC X(10).
+           05 GL-POSTING-DATE    PIC 9(8).
+           05 GL-INTEREST-AMT    PIC S9(9)V99.
+           05 GL-NEW-BALANCE     PIC S9(9)V99.
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD          PIC X(80).
+
+       FD RATE-FILE.
+       01 RATE-FILE-RECORD.
+           05 RATE-ACCT-TYPE     PIC X(02).
+           05 RATE-BALANCE-LOW   PIC S9(9)V99.
+           05 RATE-BALANCE-HIGH  PIC S9(9)V99.
+           05 RATE-PERCENT       PIC 9V9999.
+
+       FD CYCLE-PARM-FILE.
+       01 CYCLE-PARM-RECORD.
+           05 CYCLE-DAYS-IN-PERIOD PIC 9(03).
+           05 CYCLE-DAYS-IN-YEAR   PIC 9(03).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-ACCT-NUMBER    PIC X(10).
+           05 AUD-OLD-BALANCE    PIC S9(9)V99.
+           05 AUD-INTEREST-AMT   PIC S9(9)V99.
+           05 AUD-NEW-BALANCE    PIC S9(9)V99.
+           05 AUD-RUN-DATE       PIC 9(8).
+           05 AUD-RUN-ID         PIC X(14).
+
+       FD CSV-FILE.
+       01 CSV-RECORD             PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS         PIC XX.
+       01 WS-CHKPT-STATUS        PIC XX.
        01 WS-EOF-FLAG            PIC X VALUE 'N'.
            88 END-OF-FILE        VALUE 'Y'.
        01 WS-RECORD-COUNT        PIC 9(7) VALUE ZEROS.
+      * A restart reopens RPTDATA/GLFEED/AUDTDATA/etc. EXTEND at whatever
+      * end-of-file position they were left at, not at the checkpointed
+      * record - so the checkpoint interval must stay at 1 or a restart
+      * would reprocess and duplicate postings for every account between
+      * the last checkpoint and the abend.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 0000001.
+       01 WS-RESTART-SW          PIC X VALUE 'N'.
+           88 RESTART-MODE       VALUE 'Y'.
+       01 WS-RESTART-ACCT-NUMBER PIC X(10) VALUE SPACES.
+       01 WS-RUN-DATE            PIC 9(8) VALUE ZEROS.
+       01 WS-RUN-TIME            PIC 9(8) VALUE ZEROS.
+       01 WS-RUN-ID              PIC X(14) VALUE SPACES.
+
+       01 WS-TYPE-TOTALS.
+           05 WS-TYPE-TOTAL-ENTRY OCCURS 5 TIMES INDEXED BY WS-TYPE-IDX.
+               10 WS-TYPE-CODE      PIC X(02).
+               10 WS-TYPE-BALANCE   PIC S9(13)V99 COMP-3.
+               10 WS-TYPE-COUNT     PIC 9(7).
+
+       01 WS-CSV-LINE            PIC X(100).
+       01 WS-CSV-BALANCE         PIC -(9)9.99.
+       01 WS-CSV-INTEREST        PIC -(9)9.99.
+       01 WS-CSV-NEW-BAL         PIC -(9)9.99.
+       01 WS-CSV-PENALTY-FLAG    PIC X(01) VALUE 'N'.
+
+       01 WS-SUBTOTAL-LINE.
+           05 SUB-LABEL           PIC X(16) VALUE 'TOTAL FOR TYPE '.
+           05 SUB-TYPE            PIC X(02).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 SUB-COUNT           PIC ZZZ,ZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 SUB-BALANCE         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01 WS-VALID-RECORD-SW     PIC X VALUE 'Y'.
+           88 RECORD-VALID       VALUE 'Y'.
+       01 WS-OPEN-DATE-MM        PIC 99 VALUE ZEROS.
+       01 WS-OPEN-DATE-DD        PIC 99 VALUE ZEROS.
+       01 WS-REJECT-REASON       PIC X(02) VALUE SPACES.
+           88 REASON-BAD-OPEN-DATE    VALUE '01'.
+           88 REASON-BAD-ACCT-TYPE    VALUE '02'.
+           88 REASON-BALANCE-MISMATCH VALUE '03'.
+           88 REASON-NO-RATE-FOUND    VALUE '04'.
+       01 WS-TYPE-MATCHED-SW     PIC X VALUE 'N'.
+           88 TYPE-MATCHED       VALUE 'Y'.
        01 WS-TOTAL-BALANCE       PIC S9(13)V99 COMP-3 VALUE ZEROS.
        01 WS-ACTIVE-COUNT        PIC 9(7) VALUE ZEROS.
        01 WS-AVG-BALANCE         PIC S9(9)V99 VALUE ZEROS.
 
-       01 WS-INTEREST-RATE.
-           05 WS-CHECK-RATE      PIC 9V9999 VALUE 0.0025.
-           05 WS-SAVE-RATE       PIC 9V9999 VALUE 0.0450.
-           05 WS-MM-RATE         PIC 9V9999 VALUE 0.0500.
+       01 WS-RATE-FILE-STATUS    PIC XX.
+       01 WS-RATE-COUNT          PIC 9(4) VALUE ZEROS.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 200 TIMES INDEXED BY WS-RATE-IDX.
+               10 WS-RATE-TYPE   PIC X(02).
+               10 WS-RATE-LOW    PIC S9(9)V99.
+               10 WS-RATE-HIGH   PIC S9(9)V99.
+               10 WS-RATE-PCT    PIC 9V9999.
+       01 WS-LOOKED-UP-RATE      PIC 9V9999 VALUE ZEROS.
+       01 WS-RATE-FOUND-SW       PIC X VALUE 'N'.
+           88 RATE-FOUND         VALUE 'Y'.
+       01 WS-PENALTY-SW          PIC X VALUE 'N'.
+           88 PENALTY-APPLIED    VALUE 'Y'.
+       01 WS-CYCLE-PARM-STATUS   PIC XX.
+       01 WS-DAYS-IN-PERIOD      PIC 9(03) VALUE 365.
+       01 WS-DAYS-IN-YEAR        PIC 9(03) VALUE 365.
 
        01 WS-CALC-FIELDS.
            05 WS-INTEREST-AMT    PIC S9(9)V99 COMP-3.
@@ -64,6 +184,26 @@
            05 RPT-INTEREST       PIC Z,ZZZ,ZZ9.99-.
            05 FILLER             PIC X(02) VALUE SPACES.
            05 RPT-NEW-BAL        PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-PENALTY-FLAG   PIC X(01).
+
+       01 WS-EXCEPTION-LINE.
+           05 EXC-ACCT-NUM       PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 EXC-ACCT-NAME      PIC X(30).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 EXC-ACCT-STATUS    PIC X(01).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 EXC-ACCT-BALANCE   PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-REJECT-LINE.
+           05 REJ-ACCT-NUM       PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REJ-ACCT-NAME      PIC X(30).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REJ-REASON-CODE    PIC X(02).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REJ-ACCT-BALANCE   PIC Z,ZZZ,ZZ9.99-.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -76,12 +216,128 @@
 
        1000-INITIALIZE.
            OPEN INPUT ACCT-FILE
-           OPEN OUTPUT REPORT-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING FILES: ' WS-FILE-STATUS
                STOP RUN
            END-IF
-           PERFORM 1100-READ-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-DATE WS-RUN-TIME(1:6) DELIMITED BY SIZE
+               INTO WS-RUN-ID
+           PERFORM 1075-LOAD-RATE-TABLE
+           PERFORM 1080-READ-CYCLE-PARM
+           PERFORM 1090-INIT-TYPE-TOTALS
+           PERFORM 1050-CHECK-FOR-CHECKPOINT
+           PERFORM 1060-OPEN-OUTPUT-FILES
+           PERFORM 1100-READ-RECORD
+           IF RESTART-MODE
+               PERFORM 1150-SKIP-TO-CHECKPOINT
+           END-IF.
+
+       1060-OPEN-OUTPUT-FILES.
+           IF RESTART-MODE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND GL-FEED-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT GL-FEED-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+
+       1090-INIT-TYPE-TOTALS.
+           MOVE 'CH' TO WS-TYPE-CODE(1)
+           MOVE 'SV' TO WS-TYPE-CODE(2)
+           MOVE 'MM' TO WS-TYPE-CODE(3)
+           MOVE 'CD' TO WS-TYPE-CODE(4)
+           MOVE 'IR' TO WS-TYPE-CODE(5)
+           PERFORM 1095-CLEAR-TYPE-TOTAL
+               VARYING WS-TYPE-IDX FROM 1 BY 1 UNTIL WS-TYPE-IDX > 5.
+
+       1095-CLEAR-TYPE-TOTAL.
+           MOVE ZEROS TO WS-TYPE-BALANCE(WS-TYPE-IDX)
+           MOVE ZEROS TO WS-TYPE-COUNT(WS-TYPE-IDX).
+
+       1075-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-FILE-STATUS = '00'
+               PERFORM UNTIL WS-RATE-FILE-STATUS NOT = '00'
+                   READ RATE-FILE
+                       AT END
+                           MOVE '10' TO WS-RATE-FILE-STATUS
+                       NOT AT END
+                           IF WS-RATE-COUNT >= 200
+                               DISPLAY 'RATEFILE HAS TOO MANY ENTRIES'
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-RATE-COUNT
+                           MOVE RATE-ACCT-TYPE TO
+                               WS-RATE-TYPE(WS-RATE-COUNT)
+                           MOVE RATE-BALANCE-LOW TO
+                               WS-RATE-LOW(WS-RATE-COUNT)
+                           MOVE RATE-BALANCE-HIGH TO
+                               WS-RATE-HIGH(WS-RATE-COUNT)
+                           MOVE RATE-PERCENT TO
+                               WS-RATE-PCT(WS-RATE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           ELSE
+               DISPLAY 'RATEFILE NOT AVAILABLE, ALL ACTIVE ACCOUNTS '
+                   'WILL BE REJECTED FOR NO RATE MATCH'
+           END-IF.
+
+       1080-READ-CYCLE-PARM.
+           OPEN INPUT CYCLE-PARM-FILE
+           IF WS-CYCLE-PARM-STATUS = '00'
+               READ CYCLE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CYCLE-DAYS-IN-PERIOD TO WS-DAYS-IN-PERIOD
+                       IF CYCLE-DAYS-IN-YEAR = ZEROS
+                           DISPLAY 'CYCLPARM DAYS-IN-YEAR IS ZERO, '
+                               'ASSUMING FULL YEAR'
+                       ELSE
+                           MOVE CYCLE-DAYS-IN-YEAR TO WS-DAYS-IN-YEAR
+                       END-IF
+               END-READ
+               CLOSE CYCLE-PARM-FILE
+           ELSE
+               DISPLAY 'CYCLPARM NOT AVAILABLE, ASSUMING FULL YEAR'
+           END-IF.
+
+       1050-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-ACCT-NUMBER TO WS-RESTART-ACCT-NUMBER
+                       MOVE CHKPT-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+                       MOVE CHKPT-ACTIVE-COUNT TO WS-ACTIVE-COUNT
+                       PERFORM 1055-RESTORE-TYPE-TOTAL
+                           VARYING WS-TYPE-IDX FROM 1 BY 1
+                           UNTIL WS-TYPE-IDX > 5
+                       SET RESTART-MODE TO TRUE
+                       DISPLAY 'RESTARTING AFTER CHECKPOINT: '
+                           WS-RESTART-ACCT-NUMBER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1055-RESTORE-TYPE-TOTAL.
+           MOVE CHKPT-TYPE-BALANCE(WS-TYPE-IDX)
+               TO WS-TYPE-BALANCE(WS-TYPE-IDX)
+           MOVE CHKPT-TYPE-COUNT(WS-TYPE-IDX)
+               TO WS-TYPE-COUNT(WS-TYPE-IDX).
 
        1100-READ-RECORD.
            READ ACCT-FILE
@@ -91,40 +347,215 @@
                    ADD 1 TO WS-RECORD-COUNT
            END-READ.
 
+       1150-SKIP-TO-CHECKPOINT.
+           PERFORM 1100-READ-RECORD
+               UNTIL END-OF-FILE
+                   OR ACCT-NUMBER = WS-RESTART-ACCT-NUMBER
+           IF NOT END-OF-FILE
+               PERFORM 1100-READ-RECORD
+           END-IF.
+
        2000-PROCESS-RECORDS.
            IF ACTIVE
-               ADD 1 TO WS-ACTIVE-COUNT
-               PERFORM 2100-CALCULATE-INTEREST
-               PERFORM 2200-WRITE-REPORT-LINE
+               PERFORM 2050-VALIDATE-RECORD
+               IF RECORD-VALID
+                   PERFORM 2110-LOOKUP-RATE
+                   IF RATE-FOUND
+                       ADD 1 TO WS-ACTIVE-COUNT
+                       PERFORM 2100-CALCULATE-INTEREST
+                       PERFORM 2160-WRITE-AUDIT-RECORD
+                       PERFORM 2150-WRITE-GL-POSTING
+                       PERFORM 2170-ACCUMULATE-TYPE-TOTAL
+                       PERFORM 2200-WRITE-REPORT-LINE
+                       PERFORM 2210-WRITE-CSV-LINE
+                   ELSE
+                       SET REASON-NO-RATE-FOUND TO TRUE
+                       PERFORM 2260-WRITE-REJECT-LINE
+                   END-IF
+               ELSE
+                   PERFORM 2260-WRITE-REJECT-LINE
+               END-IF
+           ELSE
+               PERFORM 2250-WRITE-EXCEPTION-LINE
+           END-IF
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2900-WRITE-CHECKPOINT
            END-IF
            PERFORM 1100-READ-RECORD.
 
+       2050-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF ACCT-OPEN-DATE NOT NUMERIC
+               SET REASON-BAD-OPEN-DATE TO TRUE
+               MOVE 'N' TO WS-VALID-RECORD-SW
+           ELSE
+               MOVE ACCT-OPEN-DATE(5:2) TO WS-OPEN-DATE-MM
+               MOVE ACCT-OPEN-DATE(7:2) TO WS-OPEN-DATE-DD
+               IF WS-OPEN-DATE-MM < 01 OR WS-OPEN-DATE-MM > 12
+                       OR WS-OPEN-DATE-DD < 01 OR WS-OPEN-DATE-DD > 31
+                       OR ACCT-OPEN-DATE > WS-RUN-DATE
+                   SET REASON-BAD-OPEN-DATE TO TRUE
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+               ELSE
+                   IF NOT (CHECKING OR SAVINGS OR MONEY-MARKET
+                           OR CERT-OF-DEPOSIT OR IRA-ACCOUNT)
+                       SET REASON-BAD-ACCT-TYPE TO TRUE
+                       MOVE 'N' TO WS-VALID-RECORD-SW
+                   ELSE
+                       IF ACCT-BALANCE < ZEROS
+                           SET REASON-BALANCE-MISMATCH TO TRUE
+                           MOVE 'N' TO WS-VALID-RECORD-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        2100-CALCULATE-INTEREST.
-           EVALUATE TRUE
-               WHEN CHECKING
-                   COMPUTE WS-INTEREST-AMT ROUNDED =
-                       ACCT-BALANCE * WS-CHECK-RATE
-               WHEN SAVINGS
-                   COMPUTE WS-INTEREST-AMT ROUNDED =
-                       ACCT-BALANCE * WS-SAVE-RATE
-               WHEN MONEY-MARKET
-                   COMPUTE WS-INTEREST-AMT ROUNDED =
-                       ACCT-BALANCE * WS-MM-RATE
-               WHEN OTHER
-                   MOVE ZEROS TO WS-INTEREST-AMT
-           END-EVALUATE
-           COMPUTE WS-NEW-BALANCE =
-               ACCT-BALANCE + WS-INTEREST-AMT
+           MOVE 'N' TO WS-PENALTY-SW
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               ACCT-BALANCE * WS-LOOKED-UP-RATE
+                   * WS-DAYS-IN-PERIOD / WS-DAYS-IN-YEAR
+           IF (CERT-OF-DEPOSIT OR IRA-ACCOUNT)
+                   AND EARLY-WITHDRAWAL-FLAG
+                   AND WS-RUN-DATE < ACCT-MATURITY-DATE
+               SET PENALTY-APPLIED TO TRUE
+               MOVE ACCT-BALANCE TO WS-NEW-BALANCE
+           ELSE
+               COMPUTE WS-NEW-BALANCE =
+                   ACCT-BALANCE + WS-INTEREST-AMT
+           END-IF
            ADD ACCT-BALANCE TO WS-TOTAL-BALANCE.
 
+       2110-LOOKUP-RATE.
+           MOVE ZEROS TO WS-LOOKED-UP-RATE
+           MOVE 'N' TO WS-RATE-FOUND-SW
+           PERFORM 2115-CHECK-RATE-ENTRY
+               VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT OR RATE-FOUND.
+
+       2115-CHECK-RATE-ENTRY.
+           IF WS-RATE-TYPE(WS-RATE-IDX) = ACCT-TYPE
+                   AND ACCT-BALANCE >= WS-RATE-LOW(WS-RATE-IDX)
+                   AND ACCT-BALANCE <= WS-RATE-HIGH(WS-RATE-IDX)
+               MOVE WS-RATE-PCT(WS-RATE-IDX) TO WS-LOOKED-UP-RATE
+               SET RATE-FOUND TO TRUE
+           END-IF.
+
+       2150-WRITE-GL-POSTING.
+           MOVE ACCT-NUMBER      TO GL-ACCT-NUMBER
+           MOVE WS-RUN-DATE      TO GL-POSTING-DATE
+           IF PENALTY-APPLIED
+               MOVE ZEROS TO GL-INTEREST-AMT
+           ELSE
+               MOVE WS-INTEREST-AMT TO GL-INTEREST-AMT
+           END-IF
+           MOVE WS-NEW-BALANCE   TO GL-NEW-BALANCE
+           WRITE GL-POSTING-RECORD.
+
+       2160-WRITE-AUDIT-RECORD.
+           MOVE ACCT-NUMBER     TO AUD-ACCT-NUMBER
+           MOVE ACCT-BALANCE    TO AUD-OLD-BALANCE
+           IF PENALTY-APPLIED
+               MOVE ZEROS TO AUD-INTEREST-AMT
+           ELSE
+               MOVE WS-INTEREST-AMT TO AUD-INTEREST-AMT
+           END-IF
+           MOVE WS-NEW-BALANCE  TO AUD-NEW-BALANCE
+           MOVE WS-RUN-DATE     TO AUD-RUN-DATE
+           MOVE WS-RUN-ID       TO AUD-RUN-ID
+           WRITE AUDIT-RECORD.
+
+       2170-ACCUMULATE-TYPE-TOTAL.
+           MOVE 'N' TO WS-TYPE-MATCHED-SW
+           PERFORM 2175-CHECK-TYPE-ENTRY
+               VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > 5 OR TYPE-MATCHED.
+
+       2175-CHECK-TYPE-ENTRY.
+           IF WS-TYPE-CODE(WS-TYPE-IDX) = ACCT-TYPE
+               ADD ACCT-BALANCE TO WS-TYPE-BALANCE(WS-TYPE-IDX)
+               ADD 1 TO WS-TYPE-COUNT(WS-TYPE-IDX)
+               SET TYPE-MATCHED TO TRUE
+           END-IF.
+
        2200-WRITE-REPORT-LINE.
            MOVE ACCT-NUMBER   TO RPT-ACCT-NUM
            MOVE ACCT-NAME     TO RPT-ACCT-NAME
            MOVE ACCT-BALANCE  TO RPT-BALANCE
            MOVE WS-INTEREST-AMT TO RPT-INTEREST
            MOVE WS-NEW-BALANCE TO RPT-NEW-BAL
+           IF PENALTY-APPLIED
+               MOVE 'P' TO RPT-PENALTY-FLAG
+           ELSE
+               MOVE SPACES TO RPT-PENALTY-FLAG
+           END-IF
            WRITE REPORT-RECORD FROM WS-REPORT-LINE.
 
+       2210-WRITE-CSV-LINE.
+           MOVE ACCT-BALANCE    TO WS-CSV-BALANCE
+           MOVE WS-INTEREST-AMT TO WS-CSV-INTEREST
+           MOVE WS-NEW-BALANCE  TO WS-CSV-NEW-BAL
+           IF PENALTY-APPLIED
+               MOVE 'Y' TO WS-CSV-PENALTY-FLAG
+           ELSE
+               MOVE 'N' TO WS-CSV-PENALTY-FLAG
+           END-IF
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+               FUNCTION TRIM(ACCT-NUMBER)    DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM(ACCT-NAME)      DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM(ACCT-TYPE)      DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-BALANCE) DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-INTEREST) DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-NEW-BAL) DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               WS-CSV-PENALTY-FLAG           DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+       2250-WRITE-EXCEPTION-LINE.
+           MOVE ACCT-NUMBER   TO EXC-ACCT-NUM
+           MOVE ACCT-NAME     TO EXC-ACCT-NAME
+           MOVE ACCT-STATUS   TO EXC-ACCT-STATUS
+           MOVE ACCT-BALANCE  TO EXC-ACCT-BALANCE
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       2260-WRITE-REJECT-LINE.
+           MOVE ACCT-NUMBER      TO REJ-ACCT-NUM
+           MOVE ACCT-NAME        TO REJ-ACCT-NAME
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           MOVE ACCT-BALANCE     TO REJ-ACCT-BALANCE
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+
+       2900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' WS-CHKPT-STATUS
+           END-IF
+           MOVE ACCT-NUMBER    TO CHKPT-ACCT-NUMBER
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-TOTAL-BALANCE TO CHKPT-TOTAL-BALANCE
+           MOVE WS-ACTIVE-COUNT TO CHKPT-ACTIVE-COUNT
+           PERFORM 2910-SAVE-TYPE-TOTAL
+               VARYING WS-TYPE-IDX FROM 1 BY 1 UNTIL WS-TYPE-IDX > 5
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2910-SAVE-TYPE-TOTAL.
+           MOVE WS-TYPE-CODE(WS-TYPE-IDX)
+               TO CHKPT-TYPE-CODE(WS-TYPE-IDX)
+           MOVE WS-TYPE-BALANCE(WS-TYPE-IDX)
+               TO CHKPT-TYPE-BALANCE(WS-TYPE-IDX)
+           MOVE WS-TYPE-COUNT(WS-TYPE-IDX)
+               TO CHKPT-TYPE-COUNT(WS-TYPE-IDX).
+
        3000-CALCULATE-SUMMARY.
            IF WS-ACTIVE-COUNT > ZEROS
                COMPUTE WS-AVG-BALANCE ROUNDED =
@@ -133,8 +564,31 @@
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORD-COUNT
            DISPLAY 'ACTIVE ACCOUNTS:   ' WS-ACTIVE-COUNT
            DISPLAY 'TOTAL BALANCE:     ' WS-TOTAL-BALANCE
-           DISPLAY 'AVERAGE BALANCE:   ' WS-AVG-BALANCE.
+           DISPLAY 'AVERAGE BALANCE:   ' WS-AVG-BALANCE
+           PERFORM 3100-WRITE-TYPE-SUBTOTALS.
+
+       3100-WRITE-TYPE-SUBTOTALS.
+           PERFORM 3110-WRITE-ONE-SUBTOTAL
+               VARYING WS-TYPE-IDX FROM 1 BY 1 UNTIL WS-TYPE-IDX > 5.
+
+       3110-WRITE-ONE-SUBTOTAL.
+           IF WS-TYPE-COUNT(WS-TYPE-IDX) > ZEROS
+               MOVE WS-TYPE-CODE(WS-TYPE-IDX)    TO SUB-TYPE
+               MOVE WS-TYPE-COUNT(WS-TYPE-IDX)   TO SUB-COUNT
+               MOVE WS-TYPE-BALANCE(WS-TYPE-IDX) TO SUB-BALANCE
+               WRITE REPORT-RECORD FROM WS-SUBTOTAL-LINE
+           END-IF.
 
        9000-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR CLEARING CHECKPOINT: ' WS-CHKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
            CLOSE ACCT-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE GL-FEED-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CSV-FILE.
